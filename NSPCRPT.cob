@@ -0,0 +1,219 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM-ID.  NSPCRPT                                        *
+000040*                                                                *
+000050*   AUTHOR.      R L KOLTUN - APPLICATIONS PROGRAMMING           *
+000060*   INSTALLATION. DAILY EXTRACT PROCESSING                       *
+000070*   DATE-WRITTEN. 2026-08-08                                     *
+000080*   DATE-COMPILED.                                                *
+000090*                                                                *
+000100*   REMARKS.                                                     *
+000110*   RECONCILIATION / EXCEPTION REPORT FOR THE NOSPCBAT SPACE-    *
+000120*   STRIPPING JOB.  READS THE ORIGINAL NSPCIN FIELD RECORDS AND   *
+000130*   THE CLEANED NSPCOUT RECORDS SIDE BY SIDE, COMPUTES THE        *
+000140*   PERCENTAGE OF CHARACTERS REMOVED FROM EACH RECORD, AND LISTS  *
+000150*   ANY RECORD WHOSE PERCENTAGE REMOVED EXCEEDS A THRESHOLD       *
+000160*   SUPPLIED ON THE EXEC PARM SO A BADLY GARBLED UPSTREAM EXTRACT *
+000170*   GETS FLAGGED FOR REVIEW RATHER THAN SLIPPING BY UNNOTICED.    *
+000180*                                                                *
+000190*   THIS PROGRAM ASSUMES NSPCIN AND NSPCOUT ARE IN THE SAME       *
+000200*   RECORD SEQUENCE.  NOSPCBAT KEEPS THE TWO FILES IN LOCKSTEP    *
+000210*   BY WRITING A MARKER RECORD (NSPCOUT-LEN = 999) TO NSPCOUT     *
+000220*   FOR ANY NSPCIN RECORD IT REJECTS, SO THIS PROGRAM ALWAYS      *
+000230*   SEES A CORRESPONDING NSPCOUT RECORD FOR EVERY NSPCIN RECORD.  *
+000240*   A REJECTED PAIR IS LISTED AS AN AUTOMATIC EXCEPTION.  IF THE  *
+000250*   TWO FILES STILL RUN OUT OF STEP (ONE HITS END OF FILE BEFORE  *
+000260*   THE OTHER - E.G. A NOSPCBAT RUN FROM BEFORE THIS CHANGE),     *
+000270*   MESSAGE IS ISSUED RATHER THAN COMPARING MISMATCHED RECORDS.   *
+000280*                                                                *
+000290*   MODIFICATION HISTORY                                         *
+000300*   ---------------------------------------------------------    *
+000310*   DATE       INIT  DESCRIPTION                                 *
+000320*   ---------- ----  ----------------------------------------    *
+000330*   2026-08-08 RLK   ORIGINAL.                                    *
+000340*   2026-08-09 RLK   CHANGED NSPCIN/NSPCOUT FROM LINE SEQUENTIAL  *
+000350*                    TO SEQUENTIAL - DD-ALLOCATED FIXED-BLOCK MVS *
+000360*                    DATA SETS; LINE SEQUENTIAL'S NEWLINE-         *
+000362*                    DELIMITED TEXT FORMAT DOES NOT MATCH THE FB   *
+000364*                    DCB ATTRIBUTES THE JCL DECLARES.              *
+000370*   2026-08-09 RLK   RECOGNIZE NOSPCBAT'S REJECTED-RECORD MARKER  *
+000380*                    (NSPCOUT-LEN = 999) AND LIST IT AS AN        *
+000390*                    AUTOMATIC EXCEPTION INSTEAD OF COMPUTING A   *
+000400*                    PERCENTAGE AGAINST IT, SO A REJECTION NO     *
+000410*                    LONGER SHIFTS NSPCIN/NSPCOUT OUT OF STEP.    *
+000420*   2026-08-09 RLK   VALIDATE LK-PARM-LEN AGAINST THE EXPECTED    *
+000430*                    PARM WIDTH BEFORE TRUSTING LK-PARM-THRESHOLD.*
+000440*                                                                *
+000450******************************************************************
+000460 IDENTIFICATION DIVISION.
+000470 PROGRAM-ID.              NSPCRPT.
+000480 AUTHOR.                  R L KOLTUN.
+000490 INSTALLATION.            DAILY EXTRACT PROCESSING.
+000500 DATE-WRITTEN.            2026-08-08.
+000510 DATE-COMPILED.
+000520*
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT NSPCIN  ASSIGN TO NSPCIN
+000570            ORGANIZATION IS SEQUENTIAL.
+000580     SELECT NSPCOUT ASSIGN TO NSPCOUT
+000590            ORGANIZATION IS SEQUENTIAL.
+000600*
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  NSPCIN
+000640     RECORDING MODE IS F.
+000650 01  NSPCIN-RECORD.
+000660     03  NSPCIN-LEN                  PIC 9(03).
+000670     03  NSPCIN-DATA                 PIC X(150).
+000680*
+000690 FD  NSPCOUT
+000700     RECORDING MODE IS F.
+000710 01  NSPCOUT-RECORD.
+000720     03  NSPCOUT-LEN                 PIC 9(03).
+000730         88  NSPCOUT-REJECTED            VALUE 999.
+000740     03  NSPCOUT-DATA                PIC X(150).
+000750*
+000760 WORKING-STORAGE SECTION.
+000770 01  WS-FLAGS.
+000780     03  WS-IN-EOF-SW                PIC X(01) VALUE 'N'.
+000790         88  WS-IN-EOF                   VALUE 'Y'.
+000800         88  WS-IN-NOT-EOF               VALUE 'N'.
+000810     03  WS-OUT-EOF-SW               PIC X(01) VALUE 'N'.
+000820         88  WS-OUT-EOF                  VALUE 'Y'.
+000830         88  WS-OUT-NOT-EOF              VALUE 'N'.
+000840     03  WS-DONE-SW                  PIC X(01) VALUE 'N'.
+000850         88  WS-DONE                     VALUE 'Y'.
+000860         88  WS-NOT-DONE                 VALUE 'N'.
+000870 01  WS-COUNTERS.
+000880     03  WS-PAIRS-COMPARED           PIC 9(07) VALUE ZERO.
+000890     03  WS-EXCEPTIONS-LISTED        PIC 9(07) VALUE ZERO.
+000900 01  WS-WORK-FIELDS.
+000910     03  WS-PCT-REMOVED              PIC 9(03) VALUE ZERO.
+000920     03  WS-THRESHOLD-PCT            PIC 9(03) VALUE 25.
+000930     03  WS-PARM-LEN-EXPECTED        PIC S9(04) COMP VALUE 3.
+000940*
+000950 LINKAGE SECTION.
+000960 01  LK-PARM-AREA.
+000970     03  LK-PARM-LEN                 PIC S9(04) COMP.
+000980     03  LK-PARM-THRESHOLD           PIC X(03).
+000990*
+001000******************************************************************
+001010*    0000-MAINLINE                                               *
+001020******************************************************************
+001030 PROCEDURE DIVISION USING LK-PARM-AREA.
+001040*
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001070     PERFORM 2000-COMPARE-ONE-PAIR THRU 2000-EXIT
+001080         UNTIL WS-DONE
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001100     GOBACK.
+001110*
+001120******************************************************************
+001130*    1000-INITIALIZE - PICK UP THE THRESHOLD FROM THE EXEC PARM,  *
+001140*    DEFAULTING TO 25 PERCENT WHEN NO PARM WAS SUPPLIED, AND      *
+001150*    PRIME BOTH FILES WITH THEIR FIRST RECORD.                    *
+001160******************************************************************
+001170 1000-INITIALIZE.
+001180     IF LK-PARM-LEN > ZERO
+001190         IF LK-PARM-LEN = WS-PARM-LEN-EXPECTED
+001200             MOVE LK-PARM-THRESHOLD TO WS-THRESHOLD-PCT
+001210         ELSE
+001220             DISPLAY 'NSPCRPT - PARM LENGTH ' LK-PARM-LEN
+001230                 ' DOES NOT MATCH THE EXPECTED WIDTH OF '
+001240                 WS-PARM-LEN-EXPECTED ' - DEFAULT THRESHOLD USED'
+001250         END-IF
+001260     END-IF
+001270     OPEN INPUT NSPCIN
+001280     OPEN INPUT NSPCOUT
+001290     DISPLAY 'NSPCRPT - EXCEPTION THRESHOLD = ' WS-THRESHOLD-PCT
+001300         ' PERCENT'
+001310     PERFORM 2100-READ-NSPCIN  THRU 2100-EXIT
+001320     PERFORM 2200-READ-NSPCOUT THRU 2200-EXIT.
+001330 1000-EXIT.
+001340     EXIT.
+001350*
+001360******************************************************************
+001370*    2000-COMPARE-ONE-PAIR - COMPARE THE CURRENT NSPCIN/NSPCOUT   *
+001380*    RECORD PAIR, LIST IT IF THE PERCENTAGE OF CHARACTERS         *
+001390*    REMOVED EXCEEDS THE THRESHOLD, AND READ THE NEXT PAIR.       *
+001400******************************************************************
+001410 2000-COMPARE-ONE-PAIR.
+001420     IF WS-IN-EOF AND WS-OUT-EOF
+001430         SET WS-DONE TO TRUE
+001440     ELSE
+001450         IF WS-IN-EOF OR WS-OUT-EOF
+001460             DISPLAY 'NSPCRPT - NSPCIN AND NSPCOUT ARE OUT OF '
+001470                 'STEP - ONE FILE ENDED BEFORE THE OTHER.  '
+001480                 'COMPARISON STOPPED.'
+001490             SET WS-DONE TO TRUE
+001500         ELSE
+001510             PERFORM 3000-CHECK-ONE-PAIR THRU 3000-EXIT
+001520             PERFORM 2100-READ-NSPCIN  THRU 2100-EXIT
+001530             PERFORM 2200-READ-NSPCOUT THRU 2200-EXIT
+001540         END-IF
+001550     END-IF.
+001560 2000-EXIT.
+001570     EXIT.
+001580*
+001590 2100-READ-NSPCIN.
+001600     READ NSPCIN
+001610         AT END
+001620             SET WS-IN-EOF TO TRUE
+001630     END-READ.
+001640 2100-EXIT.
+001650     EXIT.
+001660*
+001670 2200-READ-NSPCOUT.
+001680     READ NSPCOUT
+001690         AT END
+001700             SET WS-OUT-EOF TO TRUE
+001710     END-READ.
+001720 2200-EXIT.
+001730     EXIT.
+001740*
+001750******************************************************************
+001760*    3000-CHECK-ONE-PAIR - COMPUTE THE PERCENTAGE OF CHARACTERS   *
+001770*    REMOVED FOR THE CURRENT PAIR AND LIST IT IF IT IS AT OR      *
+001780*    ABOVE THE THRESHOLD.                                        *
+001790******************************************************************
+001800 3000-CHECK-ONE-PAIR.
+001810     ADD 1 TO WS-PAIRS-COMPARED
+001820     IF NSPCOUT-REJECTED
+001830         ADD 1 TO WS-EXCEPTIONS-LISTED
+001840         DISPLAY 'NSPCRPT - EXCEPTION RECORD ' WS-PAIRS-COMPARED
+001850             ' - ORIG LEN ' NSPCIN-LEN
+001860             ' - NOSPCBAT REJECTED THIS RECORD'
+001870     ELSE
+001880         IF NSPCIN-LEN = ZERO
+001890             MOVE ZERO TO WS-PCT-REMOVED
+001900         ELSE
+001910             COMPUTE WS-PCT-REMOVED ROUNDED =
+001920                 ((NSPCIN-LEN - NSPCOUT-LEN) * 100) / NSPCIN-LEN
+001930         END-IF
+001940         IF WS-PCT-REMOVED >= WS-THRESHOLD-PCT
+001950             ADD 1 TO WS-EXCEPTIONS-LISTED
+001960             DISPLAY 'NSPCRPT - EXCEPTION RECORD '
+001965                 WS-PAIRS-COMPARED
+001970                 ' - ORIG LEN ' NSPCIN-LEN
+001975                 ' CLEAN LEN ' NSPCOUT-LEN
+001980                 ' - ' WS-PCT-REMOVED ' PERCENT REMOVED'
+001990         END-IF
+002000     END-IF.
+002010 3000-EXIT.
+002020     EXIT.
+002030*
+002040******************************************************************
+002050*    9000-TERMINATE                                               *
+002060******************************************************************
+002070 9000-TERMINATE.
+002080     CLOSE NSPCIN
+002090     CLOSE NSPCOUT
+002100     DISPLAY 'NSPCRPT - PAIRS COMPARED   = ' WS-PAIRS-COMPARED
+002110     DISPLAY 'NSPCRPT - EXCEPTIONS LISTED = ' WS-EXCEPTIONS-LISTED.
+002120 9000-EXIT.
+002130     EXIT.
+002140*
+002150 END PROGRAM NSPCRPT.
