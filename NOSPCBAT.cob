@@ -0,0 +1,365 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM-ID.  NOSPCBAT                                       *
+000040*                                                                *
+000050*   AUTHOR.      R L KOLTUN - APPLICATIONS PROGRAMMING           *
+000060*   INSTALLATION. DAILY EXTRACT PROCESSING                       *
+000070*   DATE-WRITTEN. 2026-08-08                                     *
+000080*   DATE-COMPILED.                                                *
+000090*                                                                *
+000100*   REMARKS.                                                     *
+000110*   NIGHTLY SPACE-STRIPPING BATCH JOB.  READS NSPCIN SEQUENTIALLY,*
+000120*   ONE FIELD PER RECORD, CALLS NoSpace ONCE PER RECORD THROUGH   *
+000130*   THE STRNG/RESULT LINKAGE, AND WRITES THE CLEANED FIELD TO     *
+000140*   NSPCOUT.  RUN UNDER THE NOSPCBAT PROCEDURE - SEE NOSPCBAT.JCL *
+000150*   IN THE jcl DIRECTORY.                                        *
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                         *
+000180*   ---------------------------------------------------------    *
+000190*   DATE       INIT  DESCRIPTION                                 *
+000200*   ---------- ----  ----------------------------------------    *
+000210*   2026-08-08 RLK   ORIGINAL.                                    *
+000220*   2026-08-08 RLK   WIDENED NSPCIN-LEN/NSPCOUT-LEN TO PIC 9(03)  *
+000230*                    AND NSPCIN-DATA/NSPCOUT-DATA TO PIC X(150)   *
+000240*                    TO MATCH THE WIDENED NSPCLINK COPYBOOK.      *
+000250*   2026-08-08 RLK   REJECT (LOG AND SKIP, DON'T ABEND) ANY       *
+000260*                    RECORD WHOSE LENGTH EXCEEDS THE 150-BYTE     *
+000270*                    TABLE MAXIMUM, PER RESULT-RETURN-CODE FROM   *
+000280*                    NoSpace.                                     *
+000290*   2026-08-08 RLK   PASS STRNG-STATS ON EVERY CALL AND DISPLAY   *
+000300*                    THE ACCUMULATED TOTALS AT END OF JOB FOR     *
+000310*                    RECONCILIATION AGAINST THE INPUT RECORD      *
+000320*                    COUNT.                                       *
+000330*   2026-08-08 RLK   EXPLICITLY SELECT THE SPACE CHARACTER CLASS  *
+000340*                    SO THIS JOB'S BEHAVIOR IS UNCHANGED NOW      *
+000350*                    THAT NoSpace SUPPORTS OTHER CLASSES.         *
+000360*   2026-08-08 RLK   EXPLICITLY ZERO STRNG-PROTECT-COUNT - THIS   *
+000370*                    JOB DOES NOT YET PROTECT ANY SUBSTRINGS.     *
+000380*   2026-08-08 RLK   ADDED CHECKPOINT/RESTART SUPPORT.  A         *
+000390*                    CHECKPOINT RECORD (LAST NSPCIN RECORD        *
+000400*                    NUMBER SUCCESSFULLY PROCESSED) IS WRITTEN TO *
+000410*                    NSPCCKPT EVERY WS-CHECKPOINT-INTERVAL        *
+000420*                    RECORDS.  A RESTART RECORD COUNT ON THE      *
+000430*                    EXEC PARM SKIPS THAT MANY ALREADY-PROCESSED  *
+000440*                    NSPCIN RECORDS AND EXTENDS THE EXISTING      *
+000450*                    NSPCOUT INSTEAD OF OVERWRITING IT, SO A JOB  *
+000460*                    THAT ABENDED PARTWAY THROUGH CAN BE RESTARTED*
+000470*                    WITHOUT REPROCESSING WORK ALREADY DONE.      *
+000480*   2026-08-09 RLK   CHANGED NSPCIN/NSPCOUT/NSPCCKPT FROM LINE     *
+000490*                    SEQUENTIAL TO SEQUENTIAL - THESE ARE DD-      *
+000500*                    ALLOCATED FIXED-BLOCK MVS DATA SETS (SEE THE  *
+000510*                    JCL), NOT NEWLINE-DELIMITED TEXT FILES, AND   *
+000512*                    LINE SEQUENTIAL DOES NOT MATCH THE FB DCB     *
+000514*                    ATTRIBUTES THE JCL DECLARES, SO PLAIN         *
+000520*                    SEQUENTIAL IS THE CORRECT CLAUSE.             *
+000530*   2026-08-09 RLK   REJECTED RECORDS NOW WRITE A MARKER RECORD    *
+000540*                    TO NSPCOUT INSTEAD OF BEING SKIPPED, SO       *
+000550*                    NSPCIN AND NSPCOUT STAY IN LOCKSTEP FOR       *
+000560*                    NSPCRPT.                                     *
+000570*   2026-08-09 RLK   VALIDATE LK-PARM-LEN AGAINST THE EXPECTED     *
+000580*                    PARM WIDTH BEFORE TRUSTING LK-PARM-RESTART.   *
+000590*   2026-08-09 RLK   NSPCCKPT NOW ALSO CARRIES WS-RECS-WRITTEN,    *
+000600*                    WS-RECS-REJECTED, AND STRNG-STATS AS OF THE   *
+000610*                    CHECKPOINT; A RESTART READS IT BACK AND       *
+000620*                    SEEDS THOSE COUNTERS INSTEAD OF STARTING FROM *
+000630*                    ZERO, SO THE END-OF-JOB RECONCILIATION        *
+000640*                    DISPLAY COVERS THE WHOLE FILE ACROSS A        *
+000650*                    RESTART, NOT JUST THE POST-RESTART TAIL.      *
+000660*   2026-08-09 RLK   1060-SEED-RESTART-COUNTERS NOW READS NSPCCKPT  *
+000670*                    TO TRUE END OF FILE AND KEEPS THE LAST         *
+000680*                    RECORD IT SEES INSTEAD OF ASSUMING THE FILE    *
+000690*                    HOLDS EXACTLY ONE RECORD - SEE NOSPCBAT.JCL    *
+000700*                    FOR WHY NSPCCKPT CAN LEGITIMATELY HOLD MORE    *
+000710*                    THAN ONE CHECKPOINT RECORD BY THE TIME A JOB  *
+000720*                    ABENDS.                                       *
+000730*                                                                *
+000740******************************************************************
+000750 IDENTIFICATION DIVISION.
+000760 PROGRAM-ID.              NOSPCBAT.
+000770 AUTHOR.                  R L KOLTUN.
+000780 INSTALLATION.            DAILY EXTRACT PROCESSING.
+000790 DATE-WRITTEN.            2026-08-08.
+000800 DATE-COMPILED.
+000810*
+000820 ENVIRONMENT DIVISION.
+000830 INPUT-OUTPUT SECTION.
+000840 FILE-CONTROL.
+000850     SELECT NSPCIN   ASSIGN TO NSPCIN
+000860            ORGANIZATION IS SEQUENTIAL.
+000870     SELECT NSPCOUT  ASSIGN TO NSPCOUT
+000880            ORGANIZATION IS SEQUENTIAL.
+000890     SELECT NSPCCKPT ASSIGN TO NSPCCKPT
+000900            ORGANIZATION IS SEQUENTIAL.
+000910*
+000920 DATA DIVISION.
+000930 FILE SECTION.
+000940 FD  NSPCIN
+000950     RECORDING MODE IS F.
+000960 01  NSPCIN-RECORD.
+000970     03  NSPCIN-LEN                  PIC 9(03).
+000980     03  NSPCIN-DATA                 PIC X(150).
+000990*
+001000 FD  NSPCOUT
+001010     RECORDING MODE IS F.
+001020 01  NSPCOUT-RECORD.
+001030     03  NSPCOUT-LEN                 PIC 9(03).
+001040         88  NSPCOUT-REJECTED            VALUE 999.
+001050     03  NSPCOUT-DATA                PIC X(150).
+001060*
+001070*    RESTART CONTROL FILE - HOLDS THE NUMBER OF THE LAST NSPCIN
+001080*    RECORD SUCCESSFULLY PROCESSED AS OF THE LAST CHECKPOINT, PLUS
+001090*    THE COUNTERS ACCUMULATED THROUGH THAT RECORD, SO A RESTARTED
+001100*    RUN CAN SEED ITS OWN COUNTERS AND END-OF-JOB TOTALS STILL TIE
+001110*    OUT AGAINST THE WHOLE FILE INSTEAD OF ONLY THE POST-RESTART
+001120*    TAIL.
+001130 FD  NSPCCKPT
+001140     RECORDING MODE IS F.
+001150 01  NSPCCKPT-RECORD.
+001160     03  CKPT-LAST-REC               PIC 9(07).
+001170     03  CKPT-RECS-WRITTEN           PIC 9(07).
+001180     03  CKPT-RECS-REJECTED          PIC 9(07).
+001190     03  CKPT-STATS-RECS-PROCESSED   PIC 9(09).
+001200     03  CKPT-STATS-RECS-REJECTED    PIC 9(09).
+001210     03  CKPT-STATS-CHARS-REMOVED    PIC 9(09).
+001220*
+001230 WORKING-STORAGE SECTION.
+001240 01  WS-FLAGS.
+001250     03  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+001260         88  WS-EOF                      VALUE 'Y'.
+001270         88  WS-NOT-EOF                  VALUE 'N'.
+001280     03  WS-CKPT-EOF-SW              PIC X(01) VALUE 'N'.
+001290         88  WS-CKPT-EOF                 VALUE 'Y'.
+001300         88  WS-CKPT-NOT-EOF             VALUE 'N'.
+001310 01  WS-COUNTERS.
+001320     03  WS-RECS-READ                PIC 9(07) VALUE ZERO.
+001330     03  WS-RECS-WRITTEN            PIC 9(07) VALUE ZERO.
+001340     03  WS-RECS-REJECTED            PIC 9(07) VALUE ZERO.
+001350 01  WS-WORK-FIELDS.
+001360     03  WS-MAX-LEN                  PIC 9(03) VALUE 150.
+001370     03  WS-I                        PIC 9(03).
+001380 01  WS-RESTART-FIELDS.
+001390     03  WS-RESTART-COUNT            PIC 9(07) VALUE ZERO.
+001400     03  WS-SKIP-CTR                 PIC 9(07).
+001410     03  WS-PARM-LEN-EXPECTED        PIC S9(04) COMP VALUE 7.
+001420 01  WS-CHECKPOINT-FIELDS.
+001430     03  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 00100.
+001440     03  WS-CKPT-QUOTIENT            PIC 9(07).
+001450     03  WS-CKPT-REMAINDER           PIC 9(07).
+001460     03  WS-CKPT-RECS-READ           PIC 9(07).
+001470*
+001480     COPY NSPCLINK.
+001490*
+001500 LINKAGE SECTION.
+001510 01  LK-PARM-AREA.
+001520     03  LK-PARM-LEN                 PIC S9(04) COMP.
+001530     03  LK-PARM-RESTART             PIC 9(07).
+001540*
+001550******************************************************************
+001560*    0000-MAINLINE                                               *
+001570******************************************************************
+001580 PROCEDURE DIVISION USING LK-PARM-AREA.
+001590*
+001600 0000-MAINLINE.
+001610     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001620     PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+001630         UNTIL WS-EOF
+001640     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001650     GOBACK.
+001660*
+001670******************************************************************
+001680*    1000-INITIALIZE                                             *
+001690******************************************************************
+001700 1000-INITIALIZE.
+001710     INITIALIZE STRNG-STATS
+001720     PERFORM 1050-GET-RESTART-PARM THRU 1050-EXIT
+001730     OPEN INPUT  NSPCIN
+001740     IF WS-RESTART-COUNT > ZERO
+001750         OPEN EXTEND NSPCOUT
+001760         DISPLAY 'NOSPCBAT - RESTARTING AFTER RECORD '
+001770             WS-RESTART-COUNT
+001780         PERFORM 1060-SEED-RESTART-COUNTERS THRU 1060-EXIT
+001790     ELSE
+001800         OPEN OUTPUT NSPCOUT
+001810     END-IF
+001820     PERFORM 1100-SKIP-PROCESSED-RECORD THRU 1100-EXIT
+001830         VARYING WS-SKIP-CTR FROM 1 BY 1
+001840         UNTIL WS-SKIP-CTR > WS-RESTART-COUNT OR WS-EOF
+001850     PERFORM 2100-READ-NSPCIN THRU 2100-EXIT.
+001860 1000-EXIT.
+001870     EXIT.
+001880*
+001890 1050-GET-RESTART-PARM.
+001900     MOVE ZERO TO WS-RESTART-COUNT
+001910     IF LK-PARM-LEN > ZERO
+001920         IF LK-PARM-LEN = WS-PARM-LEN-EXPECTED
+001930             MOVE LK-PARM-RESTART TO WS-RESTART-COUNT
+001940         ELSE
+001950             DISPLAY 'NOSPCBAT - PARM LENGTH ' LK-PARM-LEN
+001960                 ' DOES NOT MATCH THE EXPECTED WIDTH OF '
+001970                 WS-PARM-LEN-EXPECTED
+001980                 ' - FROM-SCRATCH RUN ASSUMED'
+001990         END-IF
+002000     END-IF.
+002010 1050-EXIT.
+002020     EXIT.
+002030*
+002040******************************************************************
+002050*    1060-SEED-RESTART-COUNTERS - ON A RESTART, READ NSPCCKPT TO   *
+002060*    TRUE END OF FILE AND SEED THIS RUN'S COUNTERS FROM THE LAST   *
+002070*    RECORD ON THE FILE, NOT JUST THE FIRST - A DD DISPOSITION OF  *
+002080*    MOD CAUSES EVERY OPEN OUTPUT IN 7100-WRITE-CHECKPOINT TO      *
+002090*    APPEND RATHER THAN REPLACE, SO NSPCCKPT CAN LEGITIMATELY      *
+002100*    HOLD MORE THAN ONE CHECKPOINT RECORD BY THE TIME A JOB        *
+002110*    ABENDS.  READING TO EOF AND KEEPING THE LAST RECORD SEEN      *
+002120*    MAKES THIS PARAGRAPH CORRECT NO MATTER HOW MANY CHECKPOINT    *
+002130*    RECORDS ARE ON THE FILE.  THE END-OF-JOB TOTALS THEN COVER    *
+002140*    THE WHOLE FILE (BOTH THE RECORDS THE PRIOR RUN ALREADY        *
+002150*    PROCESSED AND THIS RUN'S TAIL) RATHER THAN ONLY THE RECORDS   *
+002160*    PROCESSED AFTER THE RESTART.                                  *
+002170******************************************************************
+002180 1060-SEED-RESTART-COUNTERS.
+002190     SET WS-CKPT-NOT-EOF TO TRUE
+002200     MOVE ZERO TO WS-CKPT-RECS-READ
+002210     OPEN INPUT NSPCCKPT
+002220     PERFORM 1065-READ-CHECKPOINT-RECORD THRU 1065-EXIT
+002230         UNTIL WS-CKPT-EOF
+002240     CLOSE NSPCCKPT
+002250     IF WS-CKPT-RECS-READ = ZERO
+002260         DISPLAY 'NOSPCBAT - NSPCCKPT NOT FOUND - RESTART '
+002270             'COUNTERS START FROM ZERO'
+002280     END-IF.
+002290 1060-EXIT.
+002300     EXIT.
+002310*
+002320 1065-READ-CHECKPOINT-RECORD.
+002330     READ NSPCCKPT
+002340         AT END
+002350             SET WS-CKPT-EOF TO TRUE
+002360         NOT AT END
+002370             ADD 1 TO WS-CKPT-RECS-READ
+002380             MOVE CKPT-RECS-WRITTEN    TO WS-RECS-WRITTEN
+002390             MOVE CKPT-RECS-REJECTED   TO WS-RECS-REJECTED
+002400             MOVE CKPT-STATS-RECS-PROCESSED
+002410                                       TO STATS-RECORDS-PROCESSED
+002420             MOVE CKPT-STATS-RECS-REJECTED
+002430                                       TO STATS-RECORDS-REJECTED
+002440             MOVE CKPT-STATS-CHARS-REMOVED
+002450                                       TO STATS-CHARS-REMOVED
+002460     END-READ.
+002470 1065-EXIT.
+002480     EXIT.
+002490*
+002500******************************************************************
+002510*    1100-SKIP-PROCESSED-RECORD - ON A RESTART, READ (WITHOUT      *
+002520*    REPROCESSING) EACH NSPCIN RECORD THE PRIOR RUN ALREADY        *
+002530*    HANDLED, SO THE NEXT NORMAL READ LANDS ON THE FIRST RECORD    *
+002540*    NOT YET PROCESSED.                                            *
+002550******************************************************************
+002560 1100-SKIP-PROCESSED-RECORD.
+002570     PERFORM 2100-READ-NSPCIN THRU 2100-EXIT.
+002580 1100-EXIT.
+002590     EXIT.
+002600*
+002610******************************************************************
+002620*    2000-PROCESS-ONE-RECORD - LOAD THE STRNG LINKAGE RECORD      *
+002630*    FROM THE CURRENT INPUT RECORD, CALL NoSpace, UNLOAD THE      *
+002640*    RESULT RECORD TO THE OUTPUT RECORD, AND READ THE NEXT        *
+002650*    RECORD.                                                     *
+002660******************************************************************
+002670 2000-PROCESS-ONE-RECORD.
+002680     SET STRNG-MODE-STRIP-ALL TO TRUE
+002690     SET STRNG-CLASS-SPACE TO TRUE
+002700     MOVE ZERO TO STRNG-PROTECT-COUNT
+002710     MOVE NSPCIN-LEN TO STRLEN
+002720     PERFORM 2110-LOAD-ONE-CHAR THRU 2110-EXIT
+002730         VARYING WS-I FROM 1 BY 1
+002740         UNTIL WS-I > STRLEN OR WS-I > WS-MAX-LEN
+002750     CALL 'NoSpace' USING STRNG, RESULT, STRNG-STATS
+002760     IF RESULT-RC-OK
+002770         MOVE RESLEN     TO NSPCOUT-LEN
+002780         MOVE SPACES     TO NSPCOUT-DATA
+002790         PERFORM 2120-UNLOAD-ONE-CHAR THRU 2120-EXIT
+002800             VARYING WS-I FROM 1 BY 1 UNTIL WS-I > RESLEN
+002810         WRITE NSPCOUT-RECORD
+002820         ADD 1 TO WS-RECS-WRITTEN
+002830     ELSE
+002840         ADD 1 TO WS-RECS-REJECTED
+002850         DISPLAY 'NOSPCBAT - REJECTED RECORD ' WS-RECS-READ
+002860             ' - STRLEN ' STRLEN ' EXCEEDS TABLE MAXIMUM'
+002870         SET NSPCOUT-REJECTED TO TRUE
+002880         MOVE SPACES TO NSPCOUT-DATA
+002890         WRITE NSPCOUT-RECORD
+002900     END-IF
+002910     PERFORM 7000-CHECKPOINT-IF-DUE THRU 7000-EXIT
+002920     PERFORM 2100-READ-NSPCIN THRU 2100-EXIT.
+002930 2000-EXIT.
+002940     EXIT.
+002950*
+002960 2100-READ-NSPCIN.
+002970     READ NSPCIN
+002980         AT END
+002990             SET WS-EOF TO TRUE
+003000         NOT AT END
+003010             ADD 1 TO WS-RECS-READ
+003020     END-READ.
+003030 2100-EXIT.
+003040     EXIT.
+003050*
+003060 2110-LOAD-ONE-CHAR.
+003070     MOVE NSPCIN-DATA(WS-I:1) TO SCHAR(WS-I).
+003080 2110-EXIT.
+003090     EXIT.
+003100*
+003110 2120-UNLOAD-ONE-CHAR.
+003120     MOVE RESCHAR(WS-I) TO NSPCOUT-DATA(WS-I:1).
+003130 2120-EXIT.
+003140     EXIT.
+003150*
+003160******************************************************************
+003170*    7000-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL         *
+003180*    RECORDS, REWRITE THE RESTART CONTROL FILE WITH THE NUMBER     *
+003190*    OF THE LAST NSPCIN RECORD SUCCESSFULLY PROCESSED SO A         *
+003200*    SUBSEQUENT RESTART CAN SKIP OVER IT.                          *
+003210******************************************************************
+003220 7000-CHECKPOINT-IF-DUE.
+003230     DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+003240         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+003250     IF WS-CKPT-REMAINDER = ZERO
+003260         PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+003270     END-IF.
+003280 7000-EXIT.
+003290     EXIT.
+003300*
+003310 7100-WRITE-CHECKPOINT.
+003320     OPEN OUTPUT NSPCCKPT
+003330     MOVE WS-RECS-READ               TO CKPT-LAST-REC
+003340     MOVE WS-RECS-WRITTEN            TO CKPT-RECS-WRITTEN
+003350     MOVE WS-RECS-REJECTED           TO CKPT-RECS-REJECTED
+003360     MOVE STATS-RECORDS-PROCESSED    TO CKPT-STATS-RECS-PROCESSED
+003370     MOVE STATS-RECORDS-REJECTED     TO CKPT-STATS-RECS-REJECTED
+003380     MOVE STATS-CHARS-REMOVED        TO CKPT-STATS-CHARS-REMOVED
+003390     WRITE NSPCCKPT-RECORD
+003400     CLOSE NSPCCKPT.
+003410 7100-EXIT.
+003420     EXIT.
+003430*
+003440******************************************************************
+003450*    9000-TERMINATE                                               *
+003460******************************************************************
+003470 9000-TERMINATE.
+003480     PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+003490     CLOSE NSPCIN
+003500     CLOSE NSPCOUT
+003510     DISPLAY 'NOSPCBAT - RECORDS READ     = ' WS-RECS-READ
+003520     DISPLAY 'NOSPCBAT - RECORDS WRITTEN  = ' WS-RECS-WRITTEN
+003530     DISPLAY 'NOSPCBAT - RECORDS REJECTED = ' WS-RECS-REJECTED
+003540     DISPLAY 'NOSPCBAT - NoSpace RECORDS PROCESSED = '
+003550         STATS-RECORDS-PROCESSED
+003560     DISPLAY 'NOSPCBAT - NoSpace RECORDS REJECTED  = '
+003570         STATS-RECORDS-REJECTED
+003580     DISPLAY 'NOSPCBAT - NoSpace CHARACTERS REMOVED = '
+003590         STATS-CHARS-REMOVED.
+003600 9000-EXIT.
+003610     EXIT.
+003620*
+003630 END PROGRAM NOSPCBAT.
