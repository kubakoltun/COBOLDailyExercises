@@ -0,0 +1,27 @@
+//NSPCRPT  JOB  (ACCTNO),'RECON RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  NSPCRPT - NOSPCBAT RECONCILIATION / EXCEPTION REPORT          *
+//*                                                                *
+//*  COMPARES THE NSPCIN RECORDS NOSPCBAT READ AGAINST THE         *
+//*  NSPCOUT RECORDS IT WROTE, AND LISTS ANY RECORD WHOSE          *
+//*  PERCENTAGE OF CHARACTERS REMOVED IS AT OR ABOVE THE           *
+//*  THRESHOLD GIVEN ON PARM.  RUN AFTER NOSPCBAT, AGAINST THE      *
+//*  SAME NSPCIN/NSPCOUT DATA SETS.                                *
+//*                                                                *
+//*  MODIFICATION HISTORY                                          *
+//*  ----------------------------------------------------------    *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  ---------- ----  -----------------------------------------    *
+//*  2026-08-08 RLK   ORIGINAL.                                     *
+//*  2026-08-09 RLK   QUALIFIED NSPCOUT AS CLNFLD(0) - NOSPCBAT'S    *
+//*                   ROUND-3 FIX MADE CLNFLD A GDG, SO THE BARE     *
+//*                   BASE NAME NO LONGER ALLOCATES; (0) POINTS AT   *
+//*                   THE MOST RECENTLY COMPLETED GENERATION, I.E.   *
+//*                   LAST NIGHT'S NOSPCBAT OUTPUT.                  *
+//*--------------------------------------------------------------*
+//RPTSTEP  EXEC  PGM=NSPCRPT,PARM='025'
+//STEPLIB  DD  DSN=PROD.APPL.LOADLIB,DISP=SHR
+//NSPCIN   DD  DSN=PROD.DAILY.EXTRACT.RAWFLD,DISP=SHR
+//NSPCOUT  DD  DSN=PROD.DAILY.EXTRACT.CLNFLD(0),DISP=SHR
+//SYSOUT   DD  SYSOUT=*
