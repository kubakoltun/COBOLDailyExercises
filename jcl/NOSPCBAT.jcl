@@ -0,0 +1,78 @@
+//NOSPCBT  JOB  (ACCTNO),'SPACE STRIP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  NOSPCBAT - NIGHTLY SPACE-STRIPPING JOB                       *
+//*                                                                *
+//*  RUNS NOSPCBAT, WHICH READS NSPCIN ONE FIELD PER RECORD,       *
+//*  CALLS THE NoSpace SUBROUTINE THROUGH THE STRNG/RESULT         *
+//*  LINKAGE, AND WRITES THE CLEANED FIELD TO NSPCOUT.             *
+//*                                                                *
+//*  NSPCOUT AND NSPCCKPT ARE GDGs.  A NORMAL NIGHTLY SUBMISSION    *
+//*  (AS SHIPPED BELOW) ALWAYS ROLLS A NEW GENERATION - DISP=NEW    *
+//*  NEVER COLLIDES WITH WHATEVER GENERATION LAST NIGHT LEFT        *
+//*  BEHIND, SO A NORMAL RUN NEVER NEEDS TO OVERWRITE OR CLEAN UP   *
+//*  A PRIOR NIGHT'S OUTPUT.  BOTH GDG BASES ARE ASSUMED ALREADY    *
+//*  DEFINED (SAME ASSUMPTION AS PROD.APPL.LOADLIB BELOW).          *
+//*                                                                *
+//*  TO RESTART AFTER AN ABEND, RESUBMIT THIS SAME MEMBER WITH      *
+//*  THREE HAND EDITS:                                              *
+//*    1. ADD PARM=nnnnnnn WHERE nnnnnnn IS THE LAST NSPCIN RECORD  *
+//*       NUMBER SUCCESSFULLY PROCESSED (SEE THE NSPCCKPT           *
+//*       GENERATION FROM THE ABENDING RUN).                        *
+//*    2. CHANGE THE NSPCOUT AND NSPCCKPT DSN SUFFIX FROM (+1) TO    *
+//*       (0) SO THE RESTART TARGETS THE SAME GENERATION THE        *
+//*       ABENDING RUN CREATED, NOT A NEW ONE.                      *
+//*    3. CHANGE DISP ON BOTH DD STATEMENTS FROM NEW TO OLD SO THE   *
+//*       RESTART OPENS THE EXISTING (PARTIAL) GENERATION INSTEAD   *
+//*       OF FAILING ALLOCATION OR ROLLING ANOTHER NEW ONE.  OLD     *
+//*       LEAVES POSITIONING TO THE PROGRAM'S OWN OPEN VERB (OPEN    *
+//*       EXTEND ON NSPCOUT, OPEN OUTPUT ON NSPCCKPT), SO EACH        *
+//*       CHECKPOINT REWRITE STILL REPLACES RATHER THAN ACCUMULATES  *
+//*       - DO NOT USE DISP=MOD HERE.  ON MVS, MOD FORCES EVERY      *
+//*       OPEN AGAINST THE DD TO POSITION AT END OF DATA REGARDLESS  *
+//*       OF THE PROGRAM'S OPEN VERB, WHICH WOULD MAKE EVERY         *
+//*       CHECKPOINT REWRITE IN 7100-WRITE-CHECKPOINT APPEND A NEW   *
+//*       NSPCCKPT RECORD INSTEAD OF REPLACING THE LAST ONE.         *
+//*  OMIT ALL THREE EDITS FOR A NORMAL FROM-SCRATCH RUN.             *
+//*                                                                *
+//*  MODIFICATION HISTORY                                          *
+//*  ----------------------------------------------------------    *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  ---------- ----  -----------------------------------------    *
+//*  2026-08-08 RLK   ORIGINAL.                                     *
+//*  2026-08-08 RLK   ADDED NSPCCKPT DD AND PARM RESTART SUPPORT.    *
+//*  2026-08-09 RLK   CHANGED NSPCOUT/NSPCCKPT DISP FROM             *
+//*                   (NEW,CATLG,DELETE) TO (MOD,CATLG,CATLG) SO     *
+//*                   AN ABEND LEAVES BOTH FILES IN PLACE FOR A      *
+//*                   RESTART SUBMISSION TO EXTEND/READ.             *
+//*  2026-08-09 RLK   WIDENED NSPCCKPT LRECL FROM 7 TO 48 - THE       *
+//*                   CHECKPOINT RECORD NOW CARRIES THE RUNNING       *
+//*                   RECORD/CHARACTER COUNTERS AS OF THE CHECKPOINT  *
+//*                   SO A RESTARTED RUN'S END-OF-JOB TOTALS TIE OUT  *
+//*                   AGAINST THE WHOLE FILE, NOT JUST ITS OWN TAIL.  *
+//*  2026-08-09 RLK   REPLACED THE STATIC MOD DISPOSITION WITH GDGs   *
+//*                   FOR NSPCOUT/NSPCCKPT.  MOD MADE OPEN OUTPUT     *
+//*                   BEHAVE LIKE OPEN EXTEND FOR EVERY OPEN AGAINST  *
+//*                   THE DD, WHICH APPENDED TONIGHT'S RUN AFTER      *
+//*                   WHATEVER WAS ALREADY CATALOGED (BREAKING THE    *
+//*                   NORMAL NIGHTLY OVERWRITE) AND ALSO MADE EVERY   *
+//*                   CHECKPOINT REWRITE APPEND A NEW NSPCCKPT        *
+//*                   RECORD INSTEAD OF REPLACING THE LAST ONE.  A    *
+//*                   GDG GIVES EVERY NORMAL RUN ITS OWN NEW           *
+//*                   GENERATION (DISP=NEW NEVER COLLIDES), WHILE A    *
+//*                   RESTART TARGETS THE CURRENT GENERATION WITH      *
+//*                   DISP=OLD SO THE PROGRAM'S OWN OPEN VERB (NOT     *
+//*                   THE DD DISPOSITION) CONTROLS POSITIONING.        *
+//*--------------------------------------------------------------*
+//NSPSTEP  EXEC  PGM=NOSPCBAT
+//STEPLIB  DD  DSN=PROD.APPL.LOADLIB,DISP=SHR
+//NSPCIN   DD  DSN=PROD.DAILY.EXTRACT.RAWFLD,DISP=SHR
+//NSPCOUT  DD  DSN=PROD.DAILY.EXTRACT.CLNFLD(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=153)
+//NSPCCKPT DD  DSN=PROD.DAILY.EXTRACT.NSPCCKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=48)
+//SYSOUT   DD  SYSOUT=*
