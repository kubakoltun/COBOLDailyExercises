@@ -1,27 +1,350 @@
-identification division.
-       program-id. NoSpace.
-
-       data division.
-       working-storage section.
-       01 i pic 9(2).
-       linkage section.
-       01 strng.
-          03  strLen  pic 9(2).
-          03  sChar   pic x 
-              occurs 0 to 80 times depending on strLen.
-       01 result.
-          03  resLen  pic 9(2).
-          03  resChar pic x
-              occurs 0 to 80 times depending on resLen.
-       
-
-       procedure division using strng result.
-          initialize result
-          perform varying i from 1 by 1 until i > strLen
-             if sChar(i) not = space
-                add 1 to resLen
-                move sChar(i) to resChar(resLen)
-             end-if
-          end-perform
-          goback.
-       end program NoSpace.
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM-ID.  NoSpace                                        *
+000040*                                                                *
+000050*   AUTHOR.      R L KOLTUN - APPLICATIONS PROGRAMMING           *
+000060*   INSTALLATION. DAILY EXTRACT PROCESSING                       *
+000070*   DATE-WRITTEN. 2024-02-11                                     *
+000080*   DATE-COMPILED.                                                *
+000090*                                                                *
+000100*   REMARKS.                                                     *
+000110*   CALLABLE UTILITY THAT NORMALIZES EMBEDDED SPACES IN A PASSED  *
+000120*   FIELD.  STRNG-MODE SELECTS "STRIP ALL" (THE ORIGINAL, AND     *
+000130*   DEFAULT, BEHAVIOR) OR "SQUEEZE" - COLLAPSE EACH RUN OF SPACES *
+000140*   TO ONE SPACE SO WORD BOUNDARIES SURVIVE), OR "TRIM" - REMOVE  *
+000150*   ONLY LEADING/TRAILING SPACES AND LEAVE INTERNAL SPACING       *
+000160*   ALONE.  CALLED BY NOSPCBAT ONE FIELD AT A TIME.               *
+000170*                                                                *
+000180*   MODIFICATION HISTORY                                         *
+000190*   ---------------------------------------------------------    *
+000200*   DATE       INIT  DESCRIPTION                                 *
+000210*   ---------- ----  ----------------------------------------    *
+000220*   2024-02-11 RLK   ORIGINAL - STRIP ALL SPACES, 80-BYTE MAX.    *
+000230*   2026-08-08 RLK   MOVED STRNG/RESULT LINKAGE TO THE SHARED     *
+000240*                    NSPCLINK COPYBOOK SO NOSPCBAT CAN CALL       *
+000250*                    THIS PROGRAM WITH A MATCHING LAYOUT.         *
+000260*   2026-08-08 RLK   WIDENED WS-I TO PIC 9(03) TO MATCH THE       *
+000270*                    150-CHARACTER STRLEN/RESLEN IN NSPCLINK.     *
+000280*   2026-08-08 RLK   ADDED STRNG-MODE-SQUEEZE - COLLAPSES RUNS    *
+000290*                    OF SPACES TO ONE INSTEAD OF DELETING THEM.   *
+000300*   2026-08-08 RLK   ADDED STRNG-MODE-TRIM - LEADING/TRAILING     *
+000310*                    SPACES ONLY, FOR KEY FIELDS WHOSE INTERNAL   *
+000320*                    SPACING IS SIGNIFICANT.                      *
+000330*   2026-08-08 RLK   VALIDATE STRLEN AGAINST THE TABLE MAXIMUM    *
+000340*                    BEFORE THE STRIP LOOP RUNS; RETURN A         *
+000350*                    DISTINCT RESULT-RETURN-CODE ON A BAD LENGTH  *
+000360*                    INSTEAD OF WALKING OFF THE END OF SCHAR.     *
+000370*   2026-08-08 RLK   ROLL EACH CALL'S RESULTS INTO THE CALLER-    *
+000380*                    OWNED STRNG-STATS RECORD SO A BATCH DRIVER   *
+000390*                    CAN RECONCILE A WHOLE FILE AT END OF JOB.    *
+000400*   2026-08-08 RLK   GENERALIZED THE STRIPPABLE-CHARACTER TEST    *
+000410*                    TO HONOR STRNG-CLASS - SPACE (DEFAULT), TAB, *
+000420*                    LOW-VALUES, OR ANY NON-PRINTABLE BYTE - SO   *
+000430*                    UPSTREAM EXTRACTS WITH EMBEDDED TABS OR      *
+000440*                    FILL BYTES CAN BE CLEANED UP AS WELL.        *
+000450*   2026-08-08 RLK   HONOR STRNG-PROTECT-LIST - POSITIONS INSIDE  *
+000460*                    A PROTECTED RANGE PASS THROUGH UNCHANGED     *
+000470*                    REGARDLESS OF MODE OR CHARACTER CLASS, SO A  *
+000480*                    CALLER CAN SHIELD SUBSTRINGS LIKE "APT 4B"   *
+000490*                    FROM STRIPPING.                              *
+000500*   2026-08-09 RLK   VALIDATE STRNG-PROTECT-COUNT AGAINST THE     *
+000510*                    TABLE MAXIMUM BEFORE THE PER-CHARACTER       *
+000520*                    PROTECTED-RANGE TEST RUNS, SAME AS STRLEN IS *
+000530*                    VALIDATED BEFORE THE STRIP LOOP; RETURNS A   *
+000540*                    DISTINCT RESULT-RETURN-CODE ON A BAD COUNT.  *
+000542*   2026-08-09 RLK   FIXED STRNG-CLASS-NONPRINTABLE TEST - THE OLD  *
+000544*                    BOUND (> X'7E') WAS ASCII-STYLE AND FLAGGED    *
+000546*                    EVERY EBCDIC LETTER AS NON-PRINTABLE.  TEST IS *
+000548*                    NOW < X'40' (EBCDIC CONTROL RANGE) OR = X'FF'. *
+000549*   2026-08-09 RLK   FIXED STRNG-CLASS-TAB TEST - THE OLD LITERAL    *
+000551*                    (X'09') WAS THE ASCII HORIZONTAL-TAB BYTE, LEFT *
+000552*                    OVER FROM BEFORE THE EBCDIC BOUND ABOVE WAS     *
+000553*                    CORRECTED.  ON THE EBCDIC CODE PAGES THIS DATA  *
+000554*                    RUNS UNDER, HORIZONTAL TAB IS X'05'; X'09' IS   *
+000555*                    AN UNRELATED CONTROL BYTE (RLF).  TEST IS NOW   *
+000556*                    AGAINST X'05'.                                 *
+000557*                                                                *
+000560******************************************************************
+000570 IDENTIFICATION DIVISION.
+000580 PROGRAM-ID.              NoSpace.
+000590 AUTHOR.                  R L KOLTUN.
+000600 INSTALLATION.            DAILY EXTRACT PROCESSING.
+000610 DATE-WRITTEN.            2024-02-11.
+000620 DATE-COMPILED.
+000630*
+000640 DATA DIVISION.
+000650 WORKING-STORAGE SECTION.
+000660 01  WS-WORK-FIELDS.
+000670     03  WS-MAX-LEN                  PIC 9(03) VALUE 150.
+000680     03  WS-MAX-PROTECT              PIC 9(01) VALUE 3.
+000690     03  WS-CHARS-REMOVED-THIS-CALL  PIC 9(03).
+000700     03  WS-I                        PIC 9(03).
+000710     03  WS-FIRST-POS                PIC 9(03).
+000720     03  WS-LAST-POS                 PIC 9(03).
+000730     03  WS-RUN-SW                   PIC X(01).
+000740         88  WS-IN-RUN                    VALUE 'Y'.
+000750         88  WS-NOT-IN-RUN                VALUE 'N'.
+000760     03  WS-FOUND-SW                 PIC X(01).
+000770         88  WS-FOUND                     VALUE 'Y'.
+000780         88  WS-NOT-FOUND                 VALUE 'N'.
+000790     03  WS-CLASS-CHAR-SW            PIC X(01).
+000800         88  WS-CLASS-CHAR-MATCH         VALUE 'Y'.
+000810         88  WS-CLASS-CHAR-NO-MATCH      VALUE 'N'.
+000820     03  WS-PROTECTED-SW             PIC X(01).
+000830         88  WS-PROTECTED                VALUE 'Y'.
+000840         88  WS-NOT-PROTECTED            VALUE 'N'.
+000850     03  WS-PROTECT-IDX              PIC 9(01).
+000860*
+000870 LINKAGE SECTION.
+000880     COPY NSPCLINK.
+000890*
+000900******************************************************************
+000910*    0000-MAINLINE                                               *
+000920******************************************************************
+000930 PROCEDURE DIVISION USING STRNG, RESULT, STRNG-STATS.
+000940*
+000950 0000-MAINLINE.
+000960     INITIALIZE RESULT
+000970     SET RESULT-RC-OK TO TRUE
+000980     MOVE ZERO TO WS-CHARS-REMOVED-THIS-CALL
+000990     PERFORM 2000-VALIDATE-LENGTH THRU 2000-EXIT
+001000     IF RESULT-RC-OK
+001010         PERFORM 2010-VALIDATE-PROTECT-COUNT THRU 2010-EXIT
+001020     END-IF
+001030     IF RESULT-RC-OK
+001040         PERFORM 3000-STRIP-FIELD THRU 3000-EXIT
+001050     END-IF
+001060     PERFORM 8000-UPDATE-STATS THRU 8000-EXIT
+001070     GOBACK.
+001080*
+001090******************************************************************
+001100*    2000-VALIDATE-LENGTH - GUARD AGAINST A GARBLED STRLEN THAT   *
+001110*    WOULD OTHERWISE WALK THE PERFORM VARYING LOOP PAST THE END   *
+001120*    OF THE SCHAR TABLE.  A BAD LENGTH COMES BACK AS A DISTINCT   *
+001130*    RETURN CODE INSTEAD OF LETTING THE PROGRAM ABEND, SO THE     *
+001140*    CALLING BATCH DRIVER CAN LOG THE RECORD AND KEEP GOING.      *
+001150******************************************************************
+001160 2000-VALIDATE-LENGTH.
+001170     IF STRLEN > WS-MAX-LEN
+001180         SET RESULT-RC-BAD-LENGTH TO TRUE
+001190     END-IF.
+001200 2000-EXIT.
+001210     EXIT.
+001220*
+001230******************************************************************
+001240*    2010-VALIDATE-PROTECT-COUNT - GUARD AGAINST A GARBLED        *
+001250*    STRNG-PROTECT-COUNT THAT WOULD OTHERWISE WALK THE            *
+001260*    4500-TEST-PROTECTED LOOP PAST THE END OF STRNG-PROTECT-LIST. *
+001270******************************************************************
+001280 2010-VALIDATE-PROTECT-COUNT.
+001290     IF STRNG-PROTECT-COUNT > WS-MAX-PROTECT
+001300         SET RESULT-RC-BAD-PROTECT-CNT TO TRUE
+001310     END-IF.
+001320 2010-EXIT.
+001330     EXIT.
+001340*
+001350******************************************************************
+001360*    8000-UPDATE-STATS - ROLL THIS CALL'S RESULTS INTO THE        *
+001370*    CALLER-OWNED RUNNING TOTALS FOR END-OF-JOB RECONCILIATION.   *
+001380******************************************************************
+001390 8000-UPDATE-STATS.
+001400     ADD 1 TO STATS-RECORDS-PROCESSED
+001410     IF NOT RESULT-RC-OK
+001420         ADD 1 TO STATS-RECORDS-REJECTED
+001430     END-IF
+001440     ADD WS-CHARS-REMOVED-THIS-CALL TO STATS-CHARS-REMOVED.
+001450 8000-EXIT.
+001460     EXIT.
+001470*
+001480******************************************************************
+001490*    4000-TEST-STRIP-CHAR - TEST SCHAR(WS-I) AGAINST THE          *
+001500*    STRIPPABLE-CHARACTER CLASS REQUESTED ON THIS CALL AND SET    *
+001510*    WS-CLASS-CHAR-SW ACCORDINGLY.  SPACE IS THE DEFAULT CLASS    *
+001520*    SO CALLERS THAT DO NOT SET STRNG-CLASS GET TODAY'S           *
+001530*    BEHAVIOR UNCHANGED.                                         *
+001540******************************************************************
+001550 4000-TEST-STRIP-CHAR.
+001560     PERFORM 4500-TEST-PROTECTED THRU 4500-EXIT
+001570     IF WS-PROTECTED
+001580         SET WS-CLASS-CHAR-NO-MATCH TO TRUE
+001590     ELSE
+001600         PERFORM 4600-TEST-CLASS THRU 4600-EXIT
+001610     END-IF.
+001620 4000-EXIT.
+001630     EXIT.
+001640*
+001650******************************************************************
+001660*    4500-TEST-PROTECTED - SET WS-PROTECTED-SW ON IF SCHAR(WS-I)  *
+001670*    FALLS WITHIN ANY CALLER-SUPPLIED PROTECTED RANGE.            *
+001680******************************************************************
+001690 4500-TEST-PROTECTED.
+001700     SET WS-NOT-PROTECTED TO TRUE
+001710     PERFORM 4510-TEST-ONE-RANGE THRU 4510-EXIT
+001720         VARYING WS-PROTECT-IDX FROM 1 BY 1
+001730         UNTIL WS-PROTECT-IDX > STRNG-PROTECT-COUNT
+001740             OR WS-PROTECTED.
+001750 4500-EXIT.
+001760     EXIT.
+001770*
+001780 4510-TEST-ONE-RANGE.
+001790     IF WS-I >= STRNG-PROTECT-START(WS-PROTECT-IDX)
+001800         AND WS-I <= STRNG-PROTECT-END(WS-PROTECT-IDX)
+001810         SET WS-PROTECTED TO TRUE
+001820     END-IF.
+001830 4510-EXIT.
+001840     EXIT.
+001850*
+001860******************************************************************
+001870*    4600-TEST-CLASS - TEST SCHAR(WS-I) AGAINST THE STRIPPABLE-   *
+001880*    CHARACTER CLASS REQUESTED ON THIS CALL.                      *
+001890******************************************************************
+001900 4600-TEST-CLASS.
+001910     EVALUATE TRUE
+001920         WHEN STRNG-CLASS-TAB
+001930             IF SCHAR(WS-I) = X'05'
+001940                 SET WS-CLASS-CHAR-MATCH TO TRUE
+001950             ELSE
+001960                 SET WS-CLASS-CHAR-NO-MATCH TO TRUE
+001970             END-IF
+001980         WHEN STRNG-CLASS-LOW-VALUES
+001990             IF SCHAR(WS-I) = LOW-VALUE
+002000                 SET WS-CLASS-CHAR-MATCH TO TRUE
+002010             ELSE
+002020                 SET WS-CLASS-CHAR-NO-MATCH TO TRUE
+002030             END-IF
+002040         WHEN STRNG-CLASS-NONPRINTABLE
+002050             IF SCHAR(WS-I) < X'40' OR SCHAR(WS-I) = X'FF'
+002060                 SET WS-CLASS-CHAR-MATCH TO TRUE
+002070             ELSE
+002080                 SET WS-CLASS-CHAR-NO-MATCH TO TRUE
+002090             END-IF
+002100         WHEN OTHER
+002110             IF SCHAR(WS-I) = SPACE
+002120                 SET WS-CLASS-CHAR-MATCH TO TRUE
+002130             ELSE
+002140                 SET WS-CLASS-CHAR-NO-MATCH TO TRUE
+002150             END-IF
+002160     END-EVALUATE.
+002170 4600-EXIT.
+002180     EXIT.
+002190*
+002200******************************************************************
+002210*    3000-STRIP-FIELD - DISPATCH TO THE PARAGRAPH FOR THE MODE    *
+002220*    REQUESTED ON THIS CALL.                                     *
+002230******************************************************************
+002240 3000-STRIP-FIELD.
+002250     EVALUATE TRUE
+002260         WHEN STRNG-MODE-TRIM
+002270             PERFORM 3400-TRIM-FIELD THRU 3400-EXIT
+002280         WHEN STRNG-MODE-SQUEEZE
+002290             PERFORM 3200-SQUEEZE-FIELD THRU 3200-EXIT
+002300         WHEN OTHER
+002310             PERFORM 3100-STRIP-ALL-FIELD THRU 3100-EXIT
+002320     END-EVALUATE.
+002330 3000-EXIT.
+002340     EXIT.
+002350*
+002360******************************************************************
+002370*    3100-STRIP-ALL-FIELD - TODAY'S ORIGINAL BEHAVIOR: DELETE     *
+002380*    EVERY SPACE IN THE FIELD.                                   *
+002390******************************************************************
+002400 3100-STRIP-ALL-FIELD.
+002410     PERFORM 3110-STRIP-ALL-ONE-CHAR THRU 3110-EXIT
+002420         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > STRLEN.
+002430 3100-EXIT.
+002440     EXIT.
+002450*
+002460 3110-STRIP-ALL-ONE-CHAR.
+002470     PERFORM 4000-TEST-STRIP-CHAR THRU 4000-EXIT
+002480     IF WS-CLASS-CHAR-NO-MATCH
+002490         ADD 1 TO RESLEN
+002500         MOVE SCHAR(WS-I) TO RESCHAR(RESLEN)
+002510     ELSE
+002520         ADD 1 TO WS-CHARS-REMOVED-THIS-CALL
+002530     END-IF.
+002540 3110-EXIT.
+002550     EXIT.
+002560*
+002570******************************************************************
+002580*    3200-SQUEEZE-FIELD - COLLAPSE EACH RUN OF EMBEDDED SPACES    *
+002590*    DOWN TO A SINGLE SPACE SO WORD BOUNDARIES SURVIVE, INSTEAD   *
+002600*    OF DELETING THE SEPARATOR ENTIRELY.                         *
+002610******************************************************************
+002620 3200-SQUEEZE-FIELD.
+002630     SET WS-NOT-IN-RUN TO TRUE
+002640     PERFORM 3210-SQUEEZE-ONE-CHAR THRU 3210-EXIT
+002650         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > STRLEN.
+002660 3200-EXIT.
+002670     EXIT.
+002680*
+002690 3210-SQUEEZE-ONE-CHAR.
+002700     PERFORM 4000-TEST-STRIP-CHAR THRU 4000-EXIT
+002710     IF WS-CLASS-CHAR-MATCH
+002720         IF WS-NOT-IN-RUN
+002730             ADD 1 TO RESLEN
+002740             MOVE SPACE TO RESCHAR(RESLEN)
+002750             SET WS-IN-RUN TO TRUE
+002760         ELSE
+002770             ADD 1 TO WS-CHARS-REMOVED-THIS-CALL
+002780         END-IF
+002790     ELSE
+002800         ADD 1 TO RESLEN
+002810         MOVE SCHAR(WS-I) TO RESCHAR(RESLEN)
+002820         SET WS-NOT-IN-RUN TO TRUE
+002830     END-IF.
+002840 3210-EXIT.
+002850     EXIT.
+002860*
+002870******************************************************************
+002880*    3400-TRIM-FIELD - REMOVE ONLY LEADING/TRAILING RUNS OF       *
+002890*    SPACES.  INTERNAL SPACES ARE LEFT ALONE, WHICH IS WHAT       *
+002900*    KEEPS KEY FIELDS SUCH AS ACCOUNT NUMBERS SAFE TO ROUTE       *
+002910*    THROUGH THIS PROGRAM.                                        *
+002920******************************************************************
+002930 3400-TRIM-FIELD.
+002940     MOVE ZERO TO WS-FIRST-POS
+002950     MOVE ZERO TO WS-LAST-POS
+002960     SET WS-NOT-FOUND TO TRUE
+002970     PERFORM 3410-FIND-FIRST-NONSPACE THRU 3410-EXIT
+002980         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > STRLEN OR WS-FOUND
+002990     IF WS-NOT-FOUND
+003000         MOVE STRLEN TO WS-CHARS-REMOVED-THIS-CALL
+003010     ELSE
+003020         SET WS-NOT-FOUND TO TRUE
+003030         PERFORM 3420-FIND-LAST-NONSPACE THRU 3420-EXIT
+003040             VARYING WS-I FROM STRLEN BY -1
+003050             UNTIL WS-I < 1 OR WS-FOUND
+003060         PERFORM 3430-COPY-TRIMMED-CHAR THRU 3430-EXIT
+003070             VARYING WS-I FROM WS-FIRST-POS BY 1
+003080             UNTIL WS-I > WS-LAST-POS
+003090         COMPUTE WS-CHARS-REMOVED-THIS-CALL =
+003100             STRLEN - (WS-LAST-POS - WS-FIRST-POS + 1)
+003110     END-IF.
+003120 3400-EXIT.
+003130     EXIT.
+003140*
+003150 3410-FIND-FIRST-NONSPACE.
+003160     PERFORM 4000-TEST-STRIP-CHAR THRU 4000-EXIT
+003170     IF WS-CLASS-CHAR-NO-MATCH
+003180         MOVE WS-I TO WS-FIRST-POS
+003190         SET WS-FOUND TO TRUE
+003200     END-IF.
+003210 3410-EXIT.
+003220     EXIT.
+003230*
+003240 3420-FIND-LAST-NONSPACE.
+003250     PERFORM 4000-TEST-STRIP-CHAR THRU 4000-EXIT
+003260     IF WS-CLASS-CHAR-NO-MATCH
+003270         MOVE WS-I TO WS-LAST-POS
+003280         SET WS-FOUND TO TRUE
+003290     END-IF.
+003300 3420-EXIT.
+003310     EXIT.
+003320*
+003330 3430-COPY-TRIMMED-CHAR.
+003340     ADD 1 TO RESLEN
+003350     MOVE SCHAR(WS-I) TO RESCHAR(RESLEN).
+003360 3430-EXIT.
+003370     EXIT.
+003380*
+003390 END PROGRAM NoSpace.
