@@ -0,0 +1,88 @@
+000010******************************************************************
+000020*                                                                *
+000030*   NSPCLINK.CPY                                                 *
+000040*                                                                *
+000050*   SHARED LINKAGE LAYOUT FOR THE NoSpace SPACE-STRIPPING        *
+000060*   SUBPROGRAM.  COPIED BY NoSpace ITSELF AND BY EVERY CALLER     *
+000070*   (NOSPCBAT AND ANY FUTURE ON-LINE CALLER) SO THE TWO SIDES     *
+000080*   OF THE CALL NEVER DRIFT OUT OF SYNC ON FIELD WIDTHS.          *
+000090*                                                                *
+000100*   MODIFICATION HISTORY                                         *
+000110*   ---------------------------------------------------------    *
+000120*   DATE       INIT  DESCRIPTION                                 *
+000130*   ---------- ----  ----------------------------------------    *
+000140*   2026-08-08 RLK   ORIGINAL - PULLED OUT OF NoSpace SO THE NEW  *
+000150*                    NOSPCBAT BATCH DRIVER CAN SHARE THE SAME     *
+000160*                    RECORD LAYOUT INSTEAD OF RETYPING IT.        *
+000170*   2026-08-08 RLK   WIDENED STRLEN/RESLEN FROM PIC 9(02) TO      *
+000180*                    PIC 9(03) AND SCHAR/RESCHAR FROM OCCURS 80   *
+000190*                    TO OCCURS 150 SO FULL ADDRESS LINES AND      *
+000200*                    FREE-TEXT DESCRIPTIONS NO LONGER GET         *
+000210*                    TRUNCATED OR OVERFLOW THE SUBSCRIPT.         *
+000220*   2026-08-08 RLK   ADDED STRNG-MODE SO A CALLER CAN ASK FOR     *
+000230*                    "SQUEEZE RUNS TO ONE SPACE" INSTEAD OF       *
+000240*                    ALWAYS STRIPPING EVERY SPACE.                *
+000250*   2026-08-08 RLK   ADDED STRNG-MODE-TRIM - LEADING/TRAILING     *
+000260*                    SPACES ONLY, INTERNAL SPACING UNTOUCHED.     *
+000270*   2026-08-08 RLK   ADDED RESULT-RETURN-CODE SO A STRLEN THAT    *
+000280*                    EXCEEDS THE TABLE MAXIMUM COMES BACK AS A    *
+000290*                    DISTINCT CONDITION INSTEAD OF AN ABEND.      *
+000300*   2026-08-08 RLK   ADDED STRNG-STATS - CALLER-OWNED RUNNING     *
+000310*                    TOTALS ACCUMULATED ACROSS A RUN FOR          *
+000320*                    END-OF-JOB RECONCILIATION.                  *
+000330*   2026-08-08 RLK   ADDED STRNG-CLASS SO A CALLER CAN CHOOSE     *
+000340*                    WHICH BYTES COUNT AS "STRIPPABLE" - SPACE,   *
+000350*                    TAB, LOW-VALUES, OR ANY NON-PRINTABLE BYTE - *
+000360*                    INSTEAD OF ALWAYS TESTING FOR SPACE.         *
+000370*   2026-08-08 RLK   ADDED STRNG-PROTECT-COUNT/STRNG-PROTECT-LIST *
+000380*                    SO A CALLER CAN MARK UP TO THREE POSITION    *
+000390*                    RANGES (E.G. "APT 4B") THAT MUST PASS        *
+000400*                    THROUGH UNCHANGED NO MATTER WHAT MODE OR     *
+000410*                    CHARACTER CLASS IS IN EFFECT.                *
+000420*   2026-08-09 RLK   RENAMED PROTECT-START/PROTECT-END TO         *
+000430*                    STRNG-PROTECT-START/STRNG-PROTECT-END FOR    *
+000440*                    CONSISTENCY WITH THE OTHER STRNG- FIELDS.    *
+000450*   2026-08-09 RLK   ADDED RESULT-RC-BAD-PROTECT-CNT SO NoSpace   *
+000460*                    CAN REJECT A STRNG-PROTECT-COUNT OUTSIDE THE *
+000470*                    TABLE MAXIMUM INSTEAD OF WALKING OFF THE     *
+000480*                    END OF STRNG-PROTECT-LIST.                   *
+000490*                                                                *
+000500******************************************************************
+000510*
+000520*    WS-MAX-LEN (SEE WORKING-STORAGE IN NoSpace/NOSPCBAT) MUST
+000530*    BE KEPT IN STEP WITH THE OCCURS CLAUSES BELOW BY HAND.
+000540*
+000550 01  STRNG.
+000560     03  STRNG-MODE                  PIC X(01).
+000570         88  STRNG-MODE-STRIP-ALL        VALUE 'A'.
+000580         88  STRNG-MODE-SQUEEZE          VALUE 'S'.
+000590         88  STRNG-MODE-TRIM             VALUE 'T'.
+000600     03  STRNG-CLASS                 PIC X(01).
+000610         88  STRNG-CLASS-SPACE           VALUE 'S'.
+000620         88  STRNG-CLASS-TAB             VALUE 'T'.
+000630         88  STRNG-CLASS-LOW-VALUES      VALUE 'L'.
+000640         88  STRNG-CLASS-NONPRINTABLE    VALUE 'N'.
+000650     03  STRNG-PROTECT-COUNT        PIC 9(01).
+000660     03  STRNG-PROTECT-LIST         OCCURS 3 TIMES.
+000670         05  STRNG-PROTECT-START        PIC 9(03).
+000680         05  STRNG-PROTECT-END          PIC 9(03).
+000690     03  STRLEN                      PIC 9(03).
+000700     03  SCHAR                       PIC X(01)
+000710             OCCURS 0 TO 150 TIMES DEPENDING ON STRLEN.
+000720*
+000730 01  RESULT.
+000740     03  RESULT-RETURN-CODE         PIC 9(02).
+000750         88  RESULT-RC-OK               VALUE 00.
+000760         88  RESULT-RC-BAD-LENGTH       VALUE 90.
+000770         88  RESULT-RC-BAD-PROTECT-CNT  VALUE 91.
+000780     03  RESLEN                      PIC 9(03).
+000790     03  RESCHAR                     PIC X(01)
+000800             OCCURS 0 TO 150 TIMES DEPENDING ON RESLEN.
+000810*
+000820*    RUNNING TOTALS.  THE CALLER OWNS THIS RECORD AND PASSES THE
+000830*    SAME STORAGE ON EVERY CALL OF A RUN SO THE COUNTERS ACCUMULATE
+000840*    ACROSS THE WHOLE FILE FOR END-OF-JOB RECONCILIATION.
+000850 01  STRNG-STATS.
+000860     03  STATS-RECORDS-PROCESSED    PIC 9(09) COMP.
+000870     03  STATS-RECORDS-REJECTED     PIC 9(09) COMP.
+000880     03  STATS-CHARS-REMOVED        PIC 9(09) COMP.
